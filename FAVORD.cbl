@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAVORD.
+      * Converts Accepted FAVRFP Proposals (Via The PROPCSV Extract)
+      * Into Firm, Numbered Orders For Accounting To Bill Against.
+      * Proposals Flagged BUDGET EXCEEDED By FAVRFP Are Not Converted.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPCSV ASSIGN TO PROPCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ORDERS ASSIGN TO ORDERS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPCSV
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PROPCSV-REC.
+       01  PROPCSV-REC                 PIC X(250).
+      *
+       FD  ORDERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ORDER-REC.
+       01  ORDER-REC                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-PROPCSV-EOF                PIC X(01) VALUE SPACE.
+           88  PROPCSV-EOF             VALUE 'Y'.
+      *
+       01 WS-ORDER-SEQ                  PIC 9(07) VALUE ZERO.
+       01 WS-ORDER-COUNT                PIC 9(05) VALUE ZERO.
+       01 WS-ORDER-TOTAL                PIC 9(07)V99 VALUE ZERO.
+       01 WS-SKIPPED-COUNT              PIC 9(05) VALUE ZERO.
+      *
+      * Fields Unstrung From One PROPCSV Row - Layout Matches
+      * 900-WRITE-CSV-EXTRACT In FAVRFP. All The Amount Columns Are
+      * Raw, Comma-Free Numeric-Edited Fields - FAVRFP Does Not Put
+      * Its Printed $-Edited Amounts In The CSV Since Their Floating $
+      * Picture Can Insert A Literal Comma At $1,000 Or More.
+       01 WS-CSV-FIELDS.
+           05  WS-CSV-ARTIST-ACCT-NO     PIC X(08).
+           05  WS-CSV-ARTIST-GENRE       PIC X(06).
+           05  WS-CSV-LNAME              PIC X(15).
+           05  WS-CSV-FNAME              PIC X(15).
+           05  WS-CSV-INSTRUMENT-TYPE    PIC X(06).
+           05  WS-CSV-INSTRUMENT-QUALITY PIC X(01).
+           05  WS-CSV-SHIP-TO            PIC X(03).
+           05  WS-CSV-BUDGET-RAW         PIC X(12).
+           05  WS-CSV-INSTR-PRICE-RAW    PIC X(12).
+           05  WS-CSV-QUAL-ADJ-RAW       PIC X(12).
+           05  WS-CSV-GENRE-ADJ-RAW      PIC X(12).
+           05  WS-CSV-LOYALTY-ADJ-RAW    PIC X(12).
+           05  WS-CSV-TAX-RAW            PIC X(12).
+           05  WS-CSV-SHIP-RAW           PIC X(12).
+           05  WS-CSV-TOTAL-RAW          PIC X(12).
+           05  WS-CSV-BUDGET-STATUS      PIC X(08).
+      *
+       01 WS-ORD-INSTR-PRICE            PIC 9(05)V99.
+       01 WS-ORD-QUAL-ADJ               PIC S9(05)V99.
+       01 WS-ORD-TAX                    PIC 9(05)V99.
+       01 WS-ORD-SHIP                   PIC 9(05)V99.
+       01 WS-ORD-TOTAL                  PIC 9(07)V99.
+      *
+       01  ORDER-OUT-1.
+           05  ORDER-NO-OUT            PIC X(11).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-ARTIST-ACCT-NO-OUT  PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-INSTRUMENT-TYPE-OUT PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-INSTRUMENT-QLTY-OUT PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-SHIP-TO-OUT         PIC X(03).
+           05  FILLER                  PIC X(43) VALUE SPACES.
+       01  ORDER-OUT-2.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  ORD-INSTR-PRICE-OUT     PIC $$$,999.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-QUAL-ADJ-OUT        PIC $$$,999.99-.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  ORD-TAX-OUT             PIC $$$,999.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  ORD-SHIP-COST-OUT       PIC $$$,999.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ORD-TOTAL-OUT           PIC $$,$$$,999.99.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(05) VALUE 'DATE '.
+           05  HDR-YR         PIC 9(04).
+           05  FILLER         PIC X(01) VALUE '/'.
+           05  HDR-MO         PIC 9(02).
+           05  FILLER         PIC X(01) VALUE '/'.
+           05  HDR-DAY        PIC 9(02).
+           05  FILLER         PIC X(16) VALUE SPACES.
+           05  FILLER         PIC X(18)
+                              VALUE 'GLENN''S MUSIC BARN'.
+           05  FILLER         PIC X(31) VALUE SPACES.
+       01  HEADER-2.
+           05  FILLER         PIC X(31) VALUE SPACES.
+           05  FILLER         PIC X(18)
+                              VALUE 'FIRM ORDER LISTING'.
+           05  FILLER         PIC X(31) VALUE SPACES.
+       01  HEADER-3.
+           05  FILLER         PIC X(13) VALUE 'ORDER NO     '.
+           05  FILLER         PIC X(10) VALUE 'ACCT NO   '.
+           05  FILLER         PIC X(12) VALUE 'INSTRUMENT  '.
+           05  FILLER         PIC X(09) VALUE 'QUALITY  '.
+           05  FILLER         PIC X(07) VALUE 'SHIP TO'.
+       01  HEADER-4.
+           05  FILLER         PIC X(11) VALUE ALL '-'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE ALL '-'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE ALL '-'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE ALL '-'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE ALL '-'.
+      *
+       01  BLANK-LINE.
+           05  FILLER         PIC X(80) VALUE SPACES.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(15) VALUE 'CONTROL TOTALS:'.
+           05  FILLER         PIC X(65) VALUE SPACES.
+       01  CTRL-TOTAL-LINE.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  CTL-LABEL-OUT  PIC X(15).
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'COUNT: '.
+           05  CTL-COUNT-OUT  PIC ZZ,ZZ9.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'TOTAL: '.
+           05  CTL-AMT-OUT    PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(13) VALUE SPACES.
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAIN UNTIL PROPCSV-EOF.
+           PERFORM 800-WRITE-TRAILERS.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+      *
+       000-HOUSEKEEPING.
+      * Initialization Routine
+           INITIALIZE ORDER-OUT-1, ORDER-OUT-2.
+           PERFORM 300-OPEN-FILES.
+           PERFORM 700-WRITE-HEADERS.
+           PERFORM 400-READ-PROPCSV.
+       100-MAIN.
+           PERFORM 210-PARSE-PROPCSV-ROW.
+           IF WS-CSV-BUDGET-STATUS = 'EXCEEDED'
+                ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+                PERFORM 220-ASSIGN-ORDER-NO
+                PERFORM 250-MOVE-DATA
+                PERFORM 260-ACCUMULATE-TOTALS
+                PERFORM 500-WRITE-ORDER
+           END-IF.
+           PERFORM 400-READ-PROPCSV.
+       210-PARSE-PROPCSV-ROW.
+      * Split The Comma-Delimited PROPCSV Row Into Its Fields
+           UNSTRING PROPCSV-REC DELIMITED BY ','
+                INTO WS-CSV-ARTIST-ACCT-NO
+                     WS-CSV-ARTIST-GENRE
+                     WS-CSV-LNAME
+                     WS-CSV-FNAME
+                     WS-CSV-INSTRUMENT-TYPE
+                     WS-CSV-INSTRUMENT-QUALITY
+                     WS-CSV-SHIP-TO
+                     WS-CSV-BUDGET-RAW
+                     WS-CSV-INSTR-PRICE-RAW
+                     WS-CSV-QUAL-ADJ-RAW
+                     WS-CSV-GENRE-ADJ-RAW
+                     WS-CSV-LOYALTY-ADJ-RAW
+                     WS-CSV-TAX-RAW
+                     WS-CSV-SHIP-RAW
+                     WS-CSV-TOTAL-RAW
+                     WS-CSV-BUDGET-STATUS
+           END-UNSTRING.
+           COMPUTE WS-ORD-INSTR-PRICE =
+                FUNCTION NUMVAL(WS-CSV-INSTR-PRICE-RAW)
+                ON SIZE ERROR
+                     DISPLAY
+                    'FAVORD: INSTR PRICE OVERFLOW - RUN TERMINATED'
+                     STOP RUN
+           END-COMPUTE.
+           COMPUTE WS-ORD-QUAL-ADJ =
+                FUNCTION NUMVAL(WS-CSV-QUAL-ADJ-RAW)
+                ON SIZE ERROR
+                     DISPLAY
+                    'FAVORD: QUALITY ADJ OVERFLOW - RUN TERMINATED'
+                     STOP RUN
+           END-COMPUTE.
+           COMPUTE WS-ORD-TAX =
+                FUNCTION NUMVAL(WS-CSV-TAX-RAW)
+                ON SIZE ERROR
+                     DISPLAY 'FAVORD: TAX OVERFLOW - RUN TERMINATED'
+                     STOP RUN
+           END-COMPUTE.
+           COMPUTE WS-ORD-SHIP =
+                FUNCTION NUMVAL(WS-CSV-SHIP-RAW)
+                ON SIZE ERROR
+                     DISPLAY
+                    'FAVORD: SHIP COST OVERFLOW - RUN TERMINATED'
+                     STOP RUN
+           END-COMPUTE.
+           COMPUTE WS-ORD-TOTAL =
+                FUNCTION NUMVAL(WS-CSV-TOTAL-RAW)
+                ON SIZE ERROR
+                     DISPLAY 'FAVORD: TOTAL OVERFLOW - RUN TERMINATED'
+                     STOP RUN
+           END-COMPUTE.
+       220-ASSIGN-ORDER-NO.
+      * Assign The Next Firm Order Number
+           ADD 1 TO WS-ORDER-SEQ.
+           STRING 'ORD' DELIMITED BY SIZE
+                  WS-ORDER-SEQ DELIMITED BY SIZE
+                  INTO ORDER-NO-OUT
+           END-STRING.
+       250-MOVE-DATA.
+           MOVE WS-CSV-ARTIST-ACCT-NO TO ORD-ARTIST-ACCT-NO-OUT.
+           MOVE WS-CSV-INSTRUMENT-TYPE TO ORD-INSTRUMENT-TYPE-OUT.
+           MOVE WS-CSV-INSTRUMENT-QUALITY TO ORD-INSTRUMENT-QLTY-OUT.
+           MOVE WS-CSV-SHIP-TO TO ORD-SHIP-TO-OUT.
+           MOVE WS-ORD-INSTR-PRICE TO ORD-INSTR-PRICE-OUT.
+           MOVE WS-ORD-QUAL-ADJ TO ORD-QUAL-ADJ-OUT.
+           MOVE WS-ORD-TAX TO ORD-TAX-OUT.
+           MOVE WS-ORD-SHIP TO ORD-SHIP-COST-OUT.
+           MOVE WS-ORD-TOTAL TO ORD-TOTAL-OUT.
+       260-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-ORDER-COUNT.
+           ADD WS-ORD-TOTAL TO WS-ORDER-TOTAL.
+      *
+       300-OPEN-FILES.
+           OPEN INPUT PROPCSV.
+           OPEN OUTPUT ORDERS.
+       400-READ-PROPCSV.
+           READ PROPCSV
+                AT END MOVE 'Y' TO WS-PROPCSV-EOF
+           END-READ.
+       500-WRITE-ORDER.
+           WRITE ORDER-REC FROM ORDER-OUT-1.
+           WRITE ORDER-REC FROM ORDER-OUT-2.
+       600-CLOSE-FILES.
+           CLOSE PROPCSV, ORDERS.
+       700-WRITE-HEADERS.
+           INITIALIZE ORDER-REC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HDR-YR.
+           MOVE WS-CURRENT-MONTH TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           WRITE ORDER-REC FROM HEADER-1.
+           WRITE ORDER-REC FROM HEADER-2.
+           WRITE ORDER-REC FROM BLANK-LINE.
+           WRITE ORDER-REC FROM BLANK-LINE.
+           WRITE ORDER-REC FROM HEADER-3.
+           WRITE ORDER-REC FROM HEADER-4.
+      *
+       800-WRITE-TRAILERS.
+           INITIALIZE ORDER-REC.
+           WRITE ORDER-REC FROM BLANK-LINE.
+           WRITE ORDER-REC FROM BLANK-LINE.
+           WRITE ORDER-REC FROM TRAILER-1.
+           MOVE 'ORDERS' TO CTL-LABEL-OUT.
+           MOVE WS-ORDER-COUNT TO CTL-COUNT-OUT.
+           MOVE WS-ORDER-TOTAL TO CTL-AMT-OUT.
+           WRITE ORDER-REC FROM CTRL-TOTAL-LINE.
+           MOVE 'SKIPPED-BUDGET' TO CTL-LABEL-OUT.
+           MOVE WS-SKIPPED-COUNT TO CTL-COUNT-OUT.
+           MOVE ZERO TO CTL-AMT-OUT.
+           WRITE ORDER-REC FROM CTRL-TOTAL-LINE.
