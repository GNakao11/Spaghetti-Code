@@ -5,6 +5,16 @@
        FILE-CONTROL.
            SELECT RFPIN ASSIGN TO RFPIN.
            SELECT PROPOSAL ASSIGN TO PROPOSAL.
+           SELECT EXCEPTIONS ASSIGN TO EXCEPTIONS.
+           SELECT PRICEMST ASSIGN TO PRICEMST.
+           SELECT REJECTS ASSIGN TO REJECTS.
+           SELECT CHECKPT ASSIGN TO CHECKPT.
+           SELECT OPTIONAL CHECKPTIN ASSIGN TO CHECKPTIN.
+           SELECT OPTIONAL RESTARTPM ASSIGN TO RESTARTPM.
+           SELECT SHIPRATE ASSIGN TO SHIPRATE.
+           SELECT ARTMST ASSIGN TO ARTMST.
+           SELECT PROPCSV ASSIGN TO PROPCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  RFPIN
@@ -22,10 +32,194 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PROPOSAL-REC.
        01  PROPOSAL-REC                PIC X(80).
+      *
+       FD  EXCEPTIONS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-REC.
+       01  EXCEPTION-REC                PIC X(80).
+      *
+       FD  PRICEMST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRICE-MASTER-REC.
+       01  PRICE-MASTER-REC.
+           05  PM-INSTRUMENT-TYPE       PIC X(06).
+           05  PM-EFFECTIVE-DATE        PIC 9(08).
+           05  PM-UNIT-PRICE            PIC 9(05)V99.
+           05  FILLER                   PIC X(09).
+      *
+       FD  REJECTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJECT-REC.
+       01  REJECT-REC                  PIC X(80).
+      *
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 195 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CKPT-ARTIST-ACCT-NO      PIC X(08).
+           05  CKPT-REC-COUNT           PIC 9(08).
+      * Control Totals Snapshot
+           05  CKPT-GRAND-PROP-COUNT    PIC 9(05).
+           05  CKPT-GRAND-TOTAL-COST    PIC 9(07)V99.
+           05  CKPT-INSTR-TOTALS-GRP.
+               10  CKPT-INSTR-TOTALS OCCURS 6 TIMES.
+                   15  CKPT-IT-TYPE     PIC X(06).
+                   15  CKPT-IT-COUNT    PIC 9(05).
+                   15  CKPT-IT-AMT      PIC 9(07)V99.
+           05  CKPT-QUAL-TOTALS-GRP.
+               10  CKPT-QUAL-TOTALS OCCURS 3 TIMES.
+                   15  CKPT-QT-CODE     PIC X(01).
+                   15  CKPT-QT-COUNT    PIC 9(05).
+                   15  CKPT-QT-AMT      PIC 9(07)V99.
+      *
+      * Prior Run's Checkpoint Log
+       FD  CHECKPTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 195 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-IN-REC.
+       01  CHECKPOINT-IN-REC           PIC X(195).
+      *
+       FD  RESTARTPM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RESTART-PARM-REC.
+       01  RESTART-PARM-REC.
+           05  RESTART-REC-COUNT        PIC 9(08).
+           05  FILLER                   PIC X(12).
+      *
+       FD  SHIPRATE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SHIP-RATE-MASTER-REC.
+       01  SHIP-RATE-MASTER-REC.
+           05  SR-COUNTRY-CODE          PIC X(03).
+           05  SR-SHIP-PCT              PIC 9V999.
+           05  FILLER                   PIC X(08).
+      *
+       FD  ARTMST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ARTIST-MASTER-REC.
+       01  ARTIST-MASTER-REC.
+           05  AM-ARTIST-ACCT-NO        PIC X(08).
+           05  AM-LOYALTY-DISCOUNT-PCT  PIC 9V999.
+           05  AM-DEFAULT-SHIP-TO       PIC X(03).
+           05  FILLER                   PIC X(05).
+      *
+       FD  PROPCSV
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PROPCSV-REC.
+       01  PROPCSV-REC                  PIC X(250).
       *
        WORKING-STORAGE SECTION.
        01 RFPIN-EOF                    PIC X(01) VALUE SPACE.
            88  END-OF-FILE             VALUE 'Y'.
+      *
+       01 WS-BUDGET-SWITCH              PIC X(01) VALUE 'N'.
+           88  BUDGET-EXCEEDED         VALUE 'Y'.
+           88  BUDGET-OK               VALUE 'N'.
+      *
+       01 WS-PRICEMST-EOF               PIC X(01) VALUE SPACE.
+           88  PRICEMST-EOF            VALUE 'Y'.
+      *
+       01 WS-PRICE-TABLE-DATA.
+           05  WS-PRICE-TABLE-COUNT     PIC 9(03) VALUE ZERO.
+           05  WS-PRICE-TABLE OCCURS 50 TIMES
+               INDEXED BY WS-PM-IDX.
+               10  WS-PM-INSTRUMENT-TYPE  PIC X(06).
+               10  WS-PM-EFFECTIVE-DATE   PIC 9(08).
+               10  WS-PM-UNIT-PRICE       PIC 9(05)V99.
+       01 WS-PRICE-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+           88  PRICE-FOUND              VALUE 'Y'.
+       01 WS-PM-BEST-EFFECTIVE-DATE     PIC 9(08) VALUE ZERO.
+      *
+       01 WS-SHIPRATE-EOF               PIC X(01) VALUE SPACE.
+           88  SHIPRATE-EOF             VALUE 'Y'.
+      *
+       01 WS-SHIP-RATE-TABLE-DATA.
+           05  WS-SHIP-RATE-TABLE-COUNT PIC 9(03) VALUE ZERO.
+           05  WS-SHIP-RATE-TABLE OCCURS 20 TIMES
+               INDEXED BY WS-SR-IDX.
+               10  WS-SR-COUNTRY-CODE     PIC X(03).
+               10  WS-SR-SHIP-PCT         PIC 9V999.
+       01 WS-SHIP-RATE-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+           88  SHIP-RATE-FOUND          VALUE 'Y'.
+       01 WS-SHIP-PCT                   PIC 9V999 VALUE ZERO.
+      *
+       01 WS-ARTMST-EOF                 PIC X(01) VALUE SPACE.
+           88  ARTMST-EOF               VALUE 'Y'.
+      *
+       01 WS-ARTIST-TABLE-DATA.
+           05  WS-ARTIST-TABLE-COUNT    PIC 9(05) VALUE ZERO.
+           05  WS-ARTIST-TABLE OCCURS 500 TIMES
+               INDEXED BY WS-AM-IDX.
+               10  WS-AM-ARTIST-ACCT-NO       PIC X(08).
+               10  WS-AM-LOYALTY-DISCOUNT-PCT PIC 9V999.
+               10  WS-AM-DEFAULT-SHIP-TO      PIC X(03).
+       01 WS-ARTIST-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+           88  ARTIST-FOUND             VALUE 'Y'.
+       01 WS-LOYALTY-DISCOUNT-PCT       PIC 9V999 VALUE ZERO.
+       01 WS-DEFAULT-SHIP-TO            PIC X(03) VALUE SPACES.
+      *
+      * CSV Extract Working-Storage
+       01 WS-CSV-LINE                   PIC X(250).
+       01 WS-CSV-PTR                    PIC 9(03).
+       01 WS-CSV-BUDGET-AMT             PIC Z(4)9.99.
+       01 WS-CSV-INSTR-AMT              PIC Z(4)9.99.
+       01 WS-CSV-QUAL-AMT               PIC -(4)9.99.
+       01 WS-CSV-GENRE-AMT              PIC -(4)9.99.
+       01 WS-CSV-LOYALTY-AMT            PIC -(4)9.99.
+       01 WS-CSV-TAX-AMT                PIC Z(4)9.99.
+       01 WS-CSV-SHIP-AMT               PIC Z(4)9.99.
+       01 WS-CSV-TOTAL-AMT              PIC Z(6)9.99.
+       01 WS-CSV-BUDGET-STATUS          PIC X(08).
+      *
+       01 WS-EDIT-SWITCH                PIC X(01) VALUE 'Y'.
+           88  RFP-VALID                VALUE 'Y'.
+           88  RFP-INVALID               VALUE 'N'.
+       01 WS-REJECT-REASON              PIC X(30) VALUE SPACES.
+      *
+      * Checkpoint/Restart Working-Storage
+       01 WS-RESTART-SWITCH             PIC X(01) VALUE 'N'.
+           88  RESTART-REQUESTED        VALUE 'Y'.
+       01 WS-RELATIVE-REC-COUNT         PIC 9(08) VALUE ZERO.
+       01 WS-RESTART-REC-COUNT          PIC 9(08) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 100.
+       01 WS-CHECKPOINT-QUOTIENT        PIC 9(05) VALUE ZERO.
+       01 WS-CHECKPOINT-REMAINDER       PIC 9(05) VALUE ZERO.
+       01 WS-CHECKPTIN-EOF              PIC X(01) VALUE SPACE.
+           88  CHECKPTIN-EOF            VALUE 'Y'.
+       01 WS-CHECKPT-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+           88  CHECKPT-MATCH-FOUND      VALUE 'Y'.
+      * CHECKPOINT-REC Layout For CHECKPTIN Recovery
+       01 WS-CHECKPOINT-RESTORE.
+           05  WS-RCKPT-ARTIST-ACCT-NO  PIC X(08).
+           05  WS-RCKPT-REC-COUNT       PIC 9(08).
+           05  WS-RCKPT-GRAND-PROP-COUNT PIC 9(05).
+           05  WS-RCKPT-GRAND-TOTAL-COST PIC 9(07)V99.
+           05  WS-RCKPT-INSTR-TOTALS    PIC X(120).
+           05  WS-RCKPT-QUAL-TOTALS     PIC X(45).
       *
        01 RFP-REC.
            05  ARTIST-ACCT-NO          PIC X(08).
@@ -49,8 +243,7 @@
                 88 PREMIUM-FLAG        VALUE 'P'.
            05  MAX-MUSICIAN-BUDGET-AMT PIC 9(5)V99.
            05  SHIP-TO                 PIC X(03).
-                88 IN-COUNTRY          VALUE 'IN'.
-                88 OUT-OF-COUNTRY      VALUE 'OUT'.
+      * Ship-To Country Code
            05  FILLER                  PIC X(19).
       *
        01  PROP-OUT-1.
@@ -73,15 +266,41 @@
            05  MAX-BUDGET-AMT-OUT      PIC $$$,999.99.
            05  FILLER                  PIC X(03) VALUE SPACES.
            05  INSTR-PRICE-OUT         PIC $$$,999.99.
-           05  FILLER                  PIC X(04) VALUE SPACES.
-           05  QUALITY-ADJ-OUT         PIC $$,999.99-.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  QUALITY-ADJ-OUT         PIC $$$,999.99-.
            05  FILLER                  PIC X(01) VALUE SPACES.
-           05  TAX-AMT-OUT             PIC $$99.99.
-           05  FILLER                  PIC X(08) VALUE SPACES.
-           05  SHIP-COST-OUT           PIC $$99.99.
+           05  TAX-AMT-OUT             PIC $$$,999.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  SHIP-COST-OUT           PIC $$$,999.99.
            05  FILLER                  PIC X(02) VALUE SPACES.
-           05  TOTAL-COST-OUT          PIC $$$,999.99.
+           05  TOTAL-COST-OUT          PIC $$,$$$,999.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+      * Genre/Loyalty Adjustment Continuation Line
+       01  PROP-OUT-2B.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'GENRE ADJ: '.
+           05  GENRE-ADJ-OUT           PIC $$$,999.99-.
            05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE 'LOYALTY ADJ: '.
+           05  LOYALTY-ADJ-OUT         PIC $$$,999.99-.
+           05  FILLER                  PIC X(26) VALUE SPACES.
+       01  PROP-OUT-3.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'BUDGET EXCEEDED'.
+           05  FILLER                  PIC X(59) VALUE SPACES.
+      *
+       01  REJECT-OUT-1.
+           05  REJ-ARTIST-ACCT-NO-OUT  PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-INSTRUMENT-TYPE-OUT PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-INSTRUMENT-QLTY-OUT PIC X(01).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-SHIP-TO-OUT         PIC X(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-REASON-OUT          PIC X(30).
+           05  FILLER                  PIC X(24) VALUE SPACES.
       *
        01  HEADER-1.
            05  FILLER         PIC X(05) VALUE 'DATE '.
@@ -170,12 +389,64 @@
            05  FILLER         PIC X(66) VALUE SPACES.
        01  TRAILER-6.
            05  FILLER         PIC X(05) VALUE SPACES.
-           05  FILLER         PIC X(16) VALUE 'IN COUNTRY - 10%'.
-           05  FILLER         PIC X(59) VALUE SPACES.
-       01  TRAILER-7.
+           05  FILLER         PIC X(29)
+               VALUE 'RATE BY SHIP-TO COUNTRY CODE:'.
+           05  FILLER         PIC X(46) VALUE SPACES.
+       01  SHIP-RATE-PRINT-LINE.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  SRP-COUNTRY-OUT PIC X(03).
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE '- RATE: '.
+           05  SRP-PCT-OUT    PIC 9.999.
+           05  FILLER         PIC X(51) VALUE SPACES.
+       01  TRAILER-8.
+           05  FILLER         PIC X(25)
+               VALUE 'GENRE PRICING ADJUSTMENT:'.
+           05  FILLER         PIC X(55) VALUE SPACES.
+       01  TRAILER-9.
            05  FILLER         PIC X(05) VALUE SPACES.
-           05  FILLER         PIC X(20) VALUE 'OUT OF COUNTRY - 20%'.
+           05  FILLER         PIC X(40)
+               VALUE 'JAZZ - 10% SPECIALTY EQUIPMENT SURCHARGE'.
+           05  FILLER         PIC X(35) VALUE SPACES.
+       01  TRAILER-10.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(42)
+               VALUE 'FUSION - 15% SPECIALTY EQUIPMENT SURCHARGE'.
+           05  FILLER         PIC X(33) VALUE SPACES.
+       01  TRAILER-10B.
+           05  FILLER         PIC X(25)
+               VALUE 'LOYALTY DISCOUNT APPLIED:'.
            05  FILLER         PIC X(55) VALUE SPACES.
+       01  TRAILER-10C.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(44)
+               VALUE 'PER RATE ON FILE FOR THE ARTIST - SEE ARTMST'.
+           05  FILLER         PIC X(31) VALUE SPACES.
+       01  TRAILER-11.
+           05  FILLER         PIC X(15) VALUE 'CONTROL TOTALS:'.
+           05  FILLER         PIC X(65) VALUE SPACES.
+       01  TRAILER-12.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(16) VALUE 'BY INSTRUMENT TY'.
+           05  FILLER         PIC X(59) VALUE SPACES.
+       01  TRAILER-13.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(16) VALUE 'BY QUALITY GRADE'.
+           05  FILLER         PIC X(59) VALUE SPACES.
+       01  TRAILER-14.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(16) VALUE 'GRAND TOTALS    '.
+           05  FILLER         PIC X(59) VALUE SPACES.
+       01  CTRL-TOTAL-LINE.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  CTL-LABEL-OUT  PIC X(15).
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'COUNT: '.
+           05  CTL-COUNT-OUT  PIC ZZ,ZZ9.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'TOTAL: '.
+           05  CTL-AMT-OUT    PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(13) VALUE SPACES.
       *
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -190,11 +461,66 @@
       *
        01  WS-CALC-FIELDS.
            05  WS-INSTR-PRICE              PIC 9(05)V99.
-           05  WS-ADJ-PRICE                PIC 9(05)V99.
-           05  WS-TAX                      PIC 9(03)V99.
-           05  WS-SHIPPING                 PIC 9(03)V99.
-           05  WS-QUAL-ADJ                 PIC S9(03)V99.
-           05  WS-TOTAL-COST               PIC 9(05)V99.
+           05  WS-ADJ-PRICE                PIC 9(07)V99.
+           05  WS-TAX                      PIC 9(05)V99.
+           05  WS-SHIPPING                 PIC 9(05)V99.
+           05  WS-QUAL-ADJ                 PIC S9(05)V99.
+           05  WS-GENRE-ADJ                 PIC S9(05)V99.
+           05  WS-LOYALTY-ADJ              PIC S9(05)V99.
+           05  WS-TOTAL-COST               PIC 9(07)V99.
+      *
+      * Run-Level Control Totals For The 004 Summary Trailer Page
+       01  WS-CONTROL-TOTALS.
+           05  WS-GRAND-PROP-COUNT         PIC 9(05) VALUE ZERO.
+           05  WS-GRAND-TOTAL-COST         PIC 9(07)V99 VALUE ZERO.
+           05  WS-INSTR-TOTALS.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'KEYS'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'VOCALS'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'GUITAR'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'BASS'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'DRUMS'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-IT-TYPE          PIC X(06) VALUE 'PERC'.
+                   15  WS-IT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-IT-AMT           PIC 9(07)V99 VALUE ZERO.
+           05  WS-INSTR-TOTALS-TBL REDEFINES WS-INSTR-TOTALS
+                   OCCURS 6 TIMES INDEXED BY WS-IT-IDX.
+               10  WS-IT-TYPE-T            PIC X(06).
+               10  WS-IT-COUNT-T           PIC 9(05).
+               10  WS-IT-AMT-T             PIC 9(07)V99.
+           05  WS-QUAL-TOTALS.
+               10  FILLER.
+                   15  WS-QT-CODE          PIC X(01) VALUE 'U'.
+                   15  WS-QT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-QT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-QT-CODE          PIC X(01) VALUE 'N'.
+                   15  WS-QT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-QT-AMT           PIC 9(07)V99 VALUE ZERO.
+               10  FILLER.
+                   15  WS-QT-CODE          PIC X(01) VALUE 'P'.
+                   15  WS-QT-COUNT         PIC 9(05) VALUE ZERO.
+                   15  WS-QT-AMT           PIC 9(07)V99 VALUE ZERO.
+           05  WS-QUAL-TOTALS-TBL REDEFINES WS-QUAL-TOTALS
+                   OCCURS 3 TIMES INDEXED BY WS-QT-IDX.
+               10  WS-QT-CODE-T            PIC X(01).
+               10  WS-QT-COUNT-T           PIC 9(05).
+               10  WS-QT-AMT-T             PIC 9(07)V99.
       *
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
@@ -205,52 +531,331 @@
       *
        000-HOUSEKEEPING.
       * Initialization Routine
-           INITIALIZE RFP-REC, PROP-OUT-1, PROP-OUT-2.
+           INITIALIZE RFP-REC, PROP-OUT-1, PROP-OUT-2, PROP-OUT-2B,
+                PROP-OUT-3, REJECT-OUT-1.
            INITIALIZE WS-CALC-FIELDS.
-           PERFORM 300-OPEN-FILES.
-           PERFORM 700-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           PERFORM 310-OPEN-INPUT-FILES.
+           PERFORM 150-LOAD-PRICE-MASTER.
+           PERFORM 155-LOAD-SHIP-RATE-MASTER.
+           PERFORM 157-LOAD-ARTIST-MASTER.
+           PERFORM 110-CHECK-RESTART.
+           PERFORM 320-OPEN-OUTPUT-FILES.
+           IF NOT RESTART-REQUESTED
+                PERFORM 700-WRITE-HEADERS
+           END-IF.
            PERFORM 400-READ-RFP.
+       110-CHECK-RESTART.
+      * Check For Restart Parm
+           READ RESTARTPM
+                AT END
+                     CONTINUE
+                NOT AT END
+                     MOVE RESTART-REC-COUNT TO WS-RESTART-REC-COUNT
+                     SET RESTART-REQUESTED TO TRUE
+           END-READ.
+           IF RESTART-REQUESTED
+                PERFORM 120-SKIP-PROCESSED-RECS
+                PERFORM 125-RELOAD-CHECKPOINT-TOTALS
+           END-IF.
+       120-SKIP-PROCESSED-RECS.
+      * Skip Already-Processed Records
+           PERFORM UNTIL WS-RELATIVE-REC-COUNT >= WS-RESTART-REC-COUNT
+                     OR END-OF-FILE
+                READ RFPIN INTO RFP-REC
+                     AT END MOVE 'Y' TO RFPIN-EOF
+                     NOT AT END ADD 1 TO WS-RELATIVE-REC-COUNT
+                END-READ
+           END-PERFORM.
+       125-RELOAD-CHECKPOINT-TOTALS.
+      * Reload Control Totals From Checkpoint
+           PERFORM UNTIL CHECKPTIN-EOF OR CHECKPT-MATCH-FOUND
+                READ CHECKPTIN INTO WS-CHECKPOINT-RESTORE
+                     AT END MOVE 'Y' TO WS-CHECKPTIN-EOF
+                     NOT AT END
+                          IF WS-RCKPT-REC-COUNT = WS-RESTART-REC-COUNT
+                               MOVE WS-RCKPT-GRAND-PROP-COUNT TO
+                                    WS-GRAND-PROP-COUNT
+                               MOVE WS-RCKPT-GRAND-TOTAL-COST TO
+                                    WS-GRAND-TOTAL-COST
+                               MOVE WS-RCKPT-INSTR-TOTALS TO
+                                    WS-INSTR-TOTALS
+                               MOVE WS-RCKPT-QUAL-TOTALS TO
+                                    WS-QUAL-TOTALS
+                               SET CHECKPT-MATCH-FOUND TO TRUE
+                          END-IF
+                END-READ
+           END-PERFORM.
+           IF NOT CHECKPT-MATCH-FOUND
+                DISPLAY 'FAVRFP: NO CHECKPOINT RECORD FOUND FOR '
+                     'RESTART COUNT ' WS-RESTART-REC-COUNT
+                DISPLAY 'FAVRFP: CHECKPTIN DOES NOT MATCH RESTARTPM '
+                     '- RUN TERMINATED'
+                STOP RUN
+           END-IF.
+       150-LOAD-PRICE-MASTER.
+      * Load The Instrument Price Master Into A Working-Storage Table
+           MOVE SPACE TO WS-PRICEMST-EOF.
+           PERFORM UNTIL PRICEMST-EOF
+                READ PRICEMST
+                     AT END MOVE 'Y' TO WS-PRICEMST-EOF
+                     NOT AT END
+                          IF WS-PRICE-TABLE-COUNT >= 50
+                               DISPLAY
+                             'FAVRFP: PRICEMST EXCEEDS WS-PRICE-TABLE '
+                                  'CAPACITY OF 50 - RUN TERMINATED'
+                               STOP RUN
+                          END-IF
+                          ADD 1 TO WS-PRICE-TABLE-COUNT
+                          SET WS-PM-IDX TO WS-PRICE-TABLE-COUNT
+                          MOVE PM-INSTRUMENT-TYPE TO
+                               WS-PM-INSTRUMENT-TYPE(WS-PM-IDX)
+                          MOVE PM-EFFECTIVE-DATE TO
+                               WS-PM-EFFECTIVE-DATE(WS-PM-IDX)
+                          MOVE PM-UNIT-PRICE TO
+                               WS-PM-UNIT-PRICE(WS-PM-IDX)
+                END-READ
+           END-PERFORM.
+       155-LOAD-SHIP-RATE-MASTER.
+      * Load The Shipping Rate Master Into A Working-Storage Table
+           MOVE SPACE TO WS-SHIPRATE-EOF.
+           PERFORM UNTIL SHIPRATE-EOF
+                READ SHIPRATE
+                     AT END MOVE 'Y' TO WS-SHIPRATE-EOF
+                     NOT AT END
+                          IF WS-SHIP-RATE-TABLE-COUNT >= 20
+                               DISPLAY
+                             'FAVRFP: SHIPRATE EXCEEDS TABLE '
+                                  'CAPACITY OF 20 - RUN TERMINATED'
+                               STOP RUN
+                          END-IF
+                          ADD 1 TO WS-SHIP-RATE-TABLE-COUNT
+                          SET WS-SR-IDX TO WS-SHIP-RATE-TABLE-COUNT
+                          MOVE SR-COUNTRY-CODE TO
+                               WS-SR-COUNTRY-CODE(WS-SR-IDX)
+                          MOVE SR-SHIP-PCT TO
+                               WS-SR-SHIP-PCT(WS-SR-IDX)
+                END-READ
+           END-PERFORM.
+       157-LOAD-ARTIST-MASTER.
+      * Load The Artist Master Into A Working-Storage Table
+           MOVE SPACE TO WS-ARTMST-EOF.
+           PERFORM UNTIL ARTMST-EOF
+                READ ARTMST
+                     AT END MOVE 'Y' TO WS-ARTMST-EOF
+                     NOT AT END
+                          IF WS-ARTIST-TABLE-COUNT >= 500
+                               DISPLAY
+                            'FAVRFP: ARTMST EXCEEDS WS-ARTIST-TABLE '
+                                  'CAPACITY OF 500 - RUN TERMINATED'
+                               STOP RUN
+                          END-IF
+                          ADD 1 TO WS-ARTIST-TABLE-COUNT
+                          SET WS-AM-IDX TO WS-ARTIST-TABLE-COUNT
+                          MOVE AM-ARTIST-ACCT-NO TO
+                               WS-AM-ARTIST-ACCT-NO(WS-AM-IDX)
+                          MOVE AM-LOYALTY-DISCOUNT-PCT TO
+                               WS-AM-LOYALTY-DISCOUNT-PCT(WS-AM-IDX)
+                          MOVE AM-DEFAULT-SHIP-TO TO
+                               WS-AM-DEFAULT-SHIP-TO(WS-AM-IDX)
+                END-READ
+           END-PERFORM.
        100-MAIN.
-           PERFORM 200-PROCESS-DATA.
-           PERFORM 250-MOVE-DATA.
-           PERFORM 500-WRITE-DETAIL.
+           PERFORM 230-LOOKUP-ARTIST.
+           IF ARTIST-FOUND AND SHIP-TO = SPACES
+                MOVE WS-DEFAULT-SHIP-TO TO SHIP-TO
+           END-IF.
+           PERFORM 160-EDIT-RFP.
+           IF RFP-VALID
+                PERFORM 200-PROCESS-DATA
+           END-IF.
+           IF RFP-VALID
+                PERFORM 250-MOVE-DATA
+                PERFORM 260-ACCUMULATE-TOTALS
+                PERFORM 500-WRITE-DETAIL
+           ELSE
+                PERFORM 450-WRITE-REJECT
+           END-IF.
+           PERFORM 420-CHECK-CHECKPOINT.
            PERFORM 400-READ-RFP.
+       160-EDIT-RFP.
+      * Edit The RFP Input Before It Is Priced
+           SET RFP-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF ARTIST-ACCT-NO = SPACES
+                SET RFP-INVALID TO TRUE
+                MOVE 'INVALID ARTIST ACCT NO' TO WS-REJECT-REASON
+           END-IF.
+           IF RFP-VALID
+              AND NOT (KEYBOARD OR VOCALS OR GUITAR OR BASS
+                       OR DRUMS OR PERCUSSION)
+                SET RFP-INVALID TO TRUE
+                MOVE 'INVALID INSTRUMENT TYPE' TO WS-REJECT-REASON
+           END-IF.
+           IF RFP-VALID
+              AND NOT (USED-FLAG OR NEW-FLAG OR PREMIUM-FLAG)
+                SET RFP-INVALID TO TRUE
+                MOVE 'INVALID INSTRUMENT QUALITY' TO WS-REJECT-REASON
+           END-IF.
+           IF RFP-VALID
+                PERFORM 210-LOOKUP-INSTR-PRICE
+                IF NOT PRICE-FOUND
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'INSTRUMENT PRICE NOT ON FILE' TO
+                          WS-REJECT-REASON
+                END-IF
+           END-IF.
+           IF RFP-VALID
+                PERFORM 220-LOOKUP-SHIP-RATE
+                IF NOT SHIP-RATE-FOUND
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'INVALID SHIP TO CODE' TO WS-REJECT-REASON
+                END-IF
+           END-IF.
+       450-WRITE-REJECT.
+           MOVE ARTIST-ACCT-NO TO REJ-ARTIST-ACCT-NO-OUT.
+           MOVE INSTRUMENT-TYPE TO REJ-INSTRUMENT-TYPE-OUT.
+           MOVE INSTRUMENT-QUALITY TO REJ-INSTRUMENT-QLTY-OUT.
+           MOVE SHIP-TO TO REJ-SHIP-TO-OUT.
+           MOVE WS-REJECT-REASON TO REJ-REASON-OUT.
+           WRITE REJECT-REC FROM REJECT-OUT-1.
        200-PROCESS-DATA.
-      * Calculate Instrument Price
-           EVALUATE TRUE
-           WHEN KEYBOARD
-                MOVE 3017.89 TO WS-INSTR-PRICE
-           WHEN VOCALS
-                MOVE 599.05 TO WS-INSTR-PRICE
-           WHEN GUITAR
-                MOVE 2648.99 TO WS-INSTR-PRICE
-           WHEN BASS
-                MOVE 1876.10 TO WS-INSTR-PRICE
-           WHEN DRUMS
-                MOVE 3087.22 TO WS-INSTR-PRICE
-           WHEN PERCUSSION
-                MOVE 799.99 TO WS-INSTR-PRICE
-           END-EVALUATE.
+      * (WS-INSTR-PRICE Set By 210-LOOKUP-INSTR-PRICE In 160-EDIT-RFP)
       * Calculate Instrument Quality Adjusted Price
            EVALUATE TRUE
            WHEN USED-FLAG
                 COMPUTE WS-QUAL-ADJ ROUNDED = WS-INSTR-PRICE * -.2
+                     ON SIZE ERROR
+                          SET RFP-INVALID TO TRUE
+                          MOVE 'PRICE CALCULATION OVERFLOW' TO
+                               WS-REJECT-REASON
+                END-COMPUTE
            WHEN NEW-FLAG
                 INITIALIZE WS-QUAL-ADJ
            WHEN PREMIUM-FLAG
                 COMPUTE WS-QUAL-ADJ ROUNDED = WS-INSTR-PRICE * .2
+                     ON SIZE ERROR
+                          SET RFP-INVALID TO TRUE
+                          MOVE 'PRICE CALCULATION OVERFLOW' TO
+                               WS-REJECT-REASON
+                END-COMPUTE
+           WHEN OTHER
+                INITIALIZE WS-QUAL-ADJ
+           END-EVALUATE.
+      * Calculate Musical Genre Pricing Adjustment
+           EVALUATE TRUE
+           WHEN ROCK
+                INITIALIZE WS-GENRE-ADJ
+           WHEN JAZZ
+                COMPUTE WS-GENRE-ADJ ROUNDED = WS-INSTR-PRICE * .1
+                     ON SIZE ERROR
+                          SET RFP-INVALID TO TRUE
+                          MOVE 'PRICE CALCULATION OVERFLOW' TO
+                               WS-REJECT-REASON
+                END-COMPUTE
+           WHEN FUSION
+                COMPUTE WS-GENRE-ADJ ROUNDED = WS-INSTR-PRICE * .15
+                     ON SIZE ERROR
+                          SET RFP-INVALID TO TRUE
+                          MOVE 'PRICE CALCULATION OVERFLOW' TO
+                               WS-REJECT-REASON
+                END-COMPUTE
+           WHEN OTHER
+                INITIALIZE WS-GENRE-ADJ
            END-EVALUATE.
-           COMPUTE WS-ADJ-PRICE = WS-INSTR-PRICE + WS-QUAL-ADJ
+      * Calculate Returning-Customer Loyalty Discount
+      * (WS-LOYALTY-DISCOUNT-PCT Was Set By 230-LOOKUP-ARTIST)
+           COMPUTE WS-LOYALTY-ADJ ROUNDED =
+                (WS-INSTR-PRICE + WS-QUAL-ADJ + WS-GENRE-ADJ)
+                * WS-LOYALTY-DISCOUNT-PCT * -1
+                ON SIZE ERROR
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'PRICE CALCULATION OVERFLOW' TO
+                          WS-REJECT-REASON
+           END-COMPUTE.
+           COMPUTE WS-ADJ-PRICE =
+                WS-INSTR-PRICE + WS-QUAL-ADJ + WS-GENRE-ADJ
+                + WS-LOYALTY-ADJ
+                ON SIZE ERROR
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'PRICE CALCULATION OVERFLOW' TO
+                          WS-REJECT-REASON
+           END-COMPUTE.
       * Calculate Tax
-           COMPUTE WS-TAX ROUNDED = WS-ADJ-PRICE * .08.
-      * Calculate Shipping Cost
-           IF IN-COUNTRY
-                COMPUTE WS-SHIPPING ROUNDED = WS-ADJ-PRICE * .1
+           COMPUTE WS-TAX ROUNDED = WS-ADJ-PRICE * .08
+                ON SIZE ERROR
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'PRICE CALCULATION OVERFLOW' TO
+                          WS-REJECT-REASON
+           END-COMPUTE.
+      * Calculate Shipping Cost From The Country Rate Table
+      * (WS-SHIP-PCT Set By 220-LOOKUP-SHIP-RATE In 160-EDIT-RFP)
+           COMPUTE WS-SHIPPING ROUNDED = WS-ADJ-PRICE * WS-SHIP-PCT
+                ON SIZE ERROR
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'PRICE CALCULATION OVERFLOW' TO
+                          WS-REJECT-REASON
+           END-COMPUTE.
+      * Calculate Total Cost
+           COMPUTE WS-TOTAL-COST = WS-ADJ-PRICE + WS-TAX + WS-SHIPPING
+                ON SIZE ERROR
+                     SET RFP-INVALID TO TRUE
+                     MOVE 'PRICE CALCULATION OVERFLOW' TO
+                          WS-REJECT-REASON
+           END-COMPUTE.
+      * Flag Proposals That Exceed The Artist's Stated Budget
+           IF WS-TOTAL-COST > MAX-MUSICIAN-BUDGET-AMT
+                SET BUDGET-EXCEEDED TO TRUE
            ELSE
-                COMPUTE WS-SHIPPING ROUNDED = WS-ADJ-PRICE * .2
+                SET BUDGET-OK TO TRUE
            END-IF.
-      * Calculate Total Cost
-           COMPUTE WS-TOTAL-COST = WS-ADJ-PRICE + WS-TAX + WS-SHIPPING.
+      *
+       230-LOOKUP-ARTIST.
+      * Look Up Artist Loyalty And Default Ship-To
+           MOVE 'N' TO WS-ARTIST-FOUND-SWITCH.
+           INITIALIZE WS-LOYALTY-DISCOUNT-PCT, WS-DEFAULT-SHIP-TO.
+           PERFORM VARYING WS-AM-IDX FROM 1 BY 1
+                UNTIL WS-AM-IDX > WS-ARTIST-TABLE-COUNT
+                     OR ARTIST-FOUND
+                IF ARTIST-ACCT-NO = WS-AM-ARTIST-ACCT-NO(WS-AM-IDX)
+                     MOVE WS-AM-LOYALTY-DISCOUNT-PCT(WS-AM-IDX) TO
+                          WS-LOYALTY-DISCOUNT-PCT
+                     MOVE WS-AM-DEFAULT-SHIP-TO(WS-AM-IDX) TO
+                          WS-DEFAULT-SHIP-TO
+                     MOVE 'Y' TO WS-ARTIST-FOUND-SWITCH
+                END-IF
+           END-PERFORM.
+      *
+       220-LOOKUP-SHIP-RATE.
+           MOVE 'N' TO WS-SHIP-RATE-FOUND-SWITCH.
+           INITIALIZE WS-SHIP-PCT.
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                UNTIL WS-SR-IDX > WS-SHIP-RATE-TABLE-COUNT
+                     OR SHIP-RATE-FOUND
+                IF SHIP-TO = WS-SR-COUNTRY-CODE(WS-SR-IDX)
+                     MOVE WS-SR-SHIP-PCT(WS-SR-IDX) TO WS-SHIP-PCT
+                     MOVE 'Y' TO WS-SHIP-RATE-FOUND-SWITCH
+                END-IF
+           END-PERFORM.
+      *
+       210-LOOKUP-INSTR-PRICE.
+      * Select The Most Recent Price Effective On Or Before Today
+           MOVE 'N' TO WS-PRICE-FOUND-SWITCH.
+           INITIALIZE WS-INSTR-PRICE.
+           MOVE ZERO TO WS-PM-BEST-EFFECTIVE-DATE.
+           PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                UNTIL WS-PM-IDX > WS-PRICE-TABLE-COUNT
+                IF INSTRUMENT-TYPE = WS-PM-INSTRUMENT-TYPE(WS-PM-IDX)
+                   AND WS-PM-EFFECTIVE-DATE(WS-PM-IDX) <=
+                       WS-CURRENT-DATE
+                   AND WS-PM-EFFECTIVE-DATE(WS-PM-IDX) >=
+                       WS-PM-BEST-EFFECTIVE-DATE
+                     MOVE WS-PM-UNIT-PRICE(WS-PM-IDX) TO WS-INSTR-PRICE
+                     MOVE WS-PM-EFFECTIVE-DATE(WS-PM-IDX) TO
+                          WS-PM-BEST-EFFECTIVE-DATE
+                     MOVE 'Y' TO WS-PRICE-FOUND-SWITCH
+                END-IF
+           END-PERFORM.
       *
        250-MOVE-DATA.
            MOVE ARTIST-ACCT-NO TO ARTIST-ACCT-NO-OUT.
@@ -266,22 +871,149 @@
            MOVE WS-TAX TO TAX-AMT-OUT.
            MOVE WS-SHIPPING TO SHIP-COST-OUT.
            MOVE WS-TOTAL-COST TO TOTAL-COST-OUT.
+           MOVE WS-GENRE-ADJ TO GENRE-ADJ-OUT.
+           MOVE WS-LOYALTY-ADJ TO LOYALTY-ADJ-OUT.
+      *
+       260-ACCUMULATE-TOTALS.
+      * Roll Up Control Totals For The 004 Summary Trailer Page
+           ADD 1 TO WS-GRAND-PROP-COUNT.
+           ADD WS-TOTAL-COST TO WS-GRAND-TOTAL-COST.
+           PERFORM VARYING WS-IT-IDX FROM 1 BY 1
+                UNTIL WS-IT-IDX > 6
+                IF INSTRUMENT-TYPE = WS-IT-TYPE-T(WS-IT-IDX)
+                     ADD 1 TO WS-IT-COUNT-T(WS-IT-IDX)
+                     ADD WS-TOTAL-COST TO WS-IT-AMT-T(WS-IT-IDX)
+                END-IF
+           END-PERFORM.
+           PERFORM VARYING WS-QT-IDX FROM 1 BY 1
+                UNTIL WS-QT-IDX > 3
+                IF INSTRUMENT-QUALITY = WS-QT-CODE-T(WS-QT-IDX)
+                     ADD 1 TO WS-QT-COUNT-T(WS-QT-IDX)
+                     ADD WS-TOTAL-COST TO WS-QT-AMT-T(WS-QT-IDX)
+                END-IF
+           END-PERFORM.
       *
-       300-OPEN-FILES.
+       310-OPEN-INPUT-FILES.
            OPEN INPUT RFPIN.
-           OPEN OUTPUT PROPOSAL.
+           OPEN INPUT PRICEMST.
+           OPEN INPUT RESTARTPM.
+           OPEN INPUT CHECKPTIN.
+           OPEN INPUT SHIPRATE.
+           OPEN INPUT ARTMST.
+       320-OPEN-OUTPUT-FILES.
+      * Extend On Restart, Else Open Output
+           IF RESTART-REQUESTED
+                OPEN EXTEND PROPOSAL
+                OPEN EXTEND EXCEPTIONS
+                OPEN EXTEND REJECTS
+                OPEN EXTEND CHECKPT
+                OPEN EXTEND PROPCSV
+           ELSE
+                OPEN OUTPUT PROPOSAL
+                OPEN OUTPUT EXCEPTIONS
+                OPEN OUTPUT REJECTS
+                OPEN OUTPUT CHECKPT
+                OPEN OUTPUT PROPCSV
+           END-IF.
        400-READ-RFP.
            READ RFPIN INTO RFP-REC
                 AT END MOVE 'Y' TO RFPIN-EOF
            END-READ.
+           IF NOT END-OF-FILE
+                ADD 1 TO WS-RELATIVE-REC-COUNT
+           END-IF.
+       420-CHECK-CHECKPOINT.
+      * Write Checkpoint Every N Records
+           DIVIDE WS-RELATIVE-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CHECKPOINT-QUOTIENT
+                REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+                PERFORM 410-WRITE-CHECKPOINT
+           END-IF.
+       410-WRITE-CHECKPOINT.
+           MOVE ARTIST-ACCT-NO TO CKPT-ARTIST-ACCT-NO.
+           MOVE WS-RELATIVE-REC-COUNT TO CKPT-REC-COUNT.
+           MOVE WS-GRAND-PROP-COUNT TO CKPT-GRAND-PROP-COUNT.
+           MOVE WS-GRAND-TOTAL-COST TO CKPT-GRAND-TOTAL-COST.
+           MOVE WS-INSTR-TOTALS TO CKPT-INSTR-TOTALS-GRP.
+           MOVE WS-QUAL-TOTALS TO CKPT-QUAL-TOTALS-GRP.
+           WRITE CHECKPOINT-REC.
        500-WRITE-DETAIL.
            WRITE PROPOSAL-REC FROM PROP-OUT-1.
            WRITE PROPOSAL-REC FROM PROP-OUT-2.
+           WRITE PROPOSAL-REC FROM PROP-OUT-2B.
+           IF BUDGET-EXCEEDED
+                WRITE PROPOSAL-REC FROM PROP-OUT-3
+                PERFORM 550-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 900-WRITE-CSV-EXTRACT.
+       550-WRITE-EXCEPTION.
+           WRITE EXCEPTION-REC FROM PROP-OUT-1.
+           WRITE EXCEPTION-REC FROM PROP-OUT-2.
+           WRITE EXCEPTION-REC FROM PROP-OUT-2B.
+           WRITE EXCEPTION-REC FROM PROP-OUT-3.
+       900-WRITE-CSV-EXTRACT.
+      * Build Comma-Delimited CSV Row
+           IF BUDGET-EXCEEDED
+                MOVE 'EXCEEDED' TO WS-CSV-BUDGET-STATUS
+           ELSE
+                MOVE 'OK' TO WS-CSV-BUDGET-STATUS
+           END-IF.
+           MOVE MAX-MUSICIAN-BUDGET-AMT TO WS-CSV-BUDGET-AMT.
+           MOVE WS-INSTR-PRICE TO WS-CSV-INSTR-AMT.
+           MOVE WS-QUAL-ADJ    TO WS-CSV-QUAL-AMT.
+           MOVE WS-GENRE-ADJ   TO WS-CSV-GENRE-AMT.
+           MOVE WS-LOYALTY-ADJ TO WS-CSV-LOYALTY-AMT.
+           MOVE WS-TAX         TO WS-CSV-TAX-AMT.
+           MOVE WS-SHIPPING    TO WS-CSV-SHIP-AMT.
+           MOVE WS-TOTAL-COST  TO WS-CSV-TOTAL-AMT.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING
+                FUNCTION TRIM(ARTIST-ACCT-NO-OUT)  DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(ARTIST-GENRE-OUT)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(LNAME-OUT)           DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(FNAME-OUT)           DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(INSTRUMENT-TYPE-OUT) DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                INSTRUMENT-QUALITY-OUT              DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(SHIP-TO-OUT)         DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-BUDGET-AMT)   DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-INSTR-AMT)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-QUAL-AMT)     DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-GENRE-AMT)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-LOYALTY-AMT)  DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-TAX-AMT)      DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-SHIP-AMT)     DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-TOTAL-AMT)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                WS-CSV-BUDGET-STATUS                DELIMITED BY SIZE
+                INTO WS-CSV-LINE
+                WITH POINTER WS-CSV-PTR
+           END-STRING.
+           WRITE PROPCSV-REC FROM WS-CSV-LINE.
        600-CLOSE-FILES.
-           CLOSE RFPIN, PROPOSAL.
+           CLOSE RFPIN, PROPOSAL, EXCEPTIONS, REJECTS.
+           CLOSE PRICEMST.
+           CLOSE CHECKPT, CHECKPTIN, RESTARTPM.
+           CLOSE PROPCSV.
+           CLOSE SHIPRATE.
+           CLOSE ARTMST.
        700-WRITE-HEADERS.
            INITIALIZE PROPOSAL-REC.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
@@ -304,4 +1036,39 @@
            WRITE PROPOSAL-REC FROM TRAILER-4.
            WRITE PROPOSAL-REC FROM TRAILER-5.
            WRITE PROPOSAL-REC FROM TRAILER-6.
-           WRITE PROPOSAL-REC FROM TRAILER-7.
\ No newline at end of file
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                UNTIL WS-SR-IDX > WS-SHIP-RATE-TABLE-COUNT
+                MOVE WS-SR-COUNTRY-CODE(WS-SR-IDX) TO SRP-COUNTRY-OUT
+                MOVE WS-SR-SHIP-PCT(WS-SR-IDX) TO SRP-PCT-OUT
+                WRITE PROPOSAL-REC FROM SHIP-RATE-PRINT-LINE
+           END-PERFORM.
+           WRITE PROPOSAL-REC FROM BLANK-LINE.
+           WRITE PROPOSAL-REC FROM TRAILER-8.
+           WRITE PROPOSAL-REC FROM TRAILER-9.
+           WRITE PROPOSAL-REC FROM TRAILER-10.
+           WRITE PROPOSAL-REC FROM BLANK-LINE.
+           WRITE PROPOSAL-REC FROM TRAILER-10B.
+           WRITE PROPOSAL-REC FROM TRAILER-10C.
+           WRITE PROPOSAL-REC FROM BLANK-LINE.
+           WRITE PROPOSAL-REC FROM TRAILER-11.
+           WRITE PROPOSAL-REC FROM TRAILER-12.
+           PERFORM VARYING WS-IT-IDX FROM 1 BY 1
+                UNTIL WS-IT-IDX > 6
+                MOVE WS-IT-TYPE-T(WS-IT-IDX) TO CTL-LABEL-OUT
+                MOVE WS-IT-COUNT-T(WS-IT-IDX) TO CTL-COUNT-OUT
+                MOVE WS-IT-AMT-T(WS-IT-IDX) TO CTL-AMT-OUT
+                WRITE PROPOSAL-REC FROM CTRL-TOTAL-LINE
+           END-PERFORM.
+           WRITE PROPOSAL-REC FROM TRAILER-13.
+           PERFORM VARYING WS-QT-IDX FROM 1 BY 1
+                UNTIL WS-QT-IDX > 3
+                MOVE WS-QT-CODE-T(WS-QT-IDX) TO CTL-LABEL-OUT
+                MOVE WS-QT-COUNT-T(WS-QT-IDX) TO CTL-COUNT-OUT
+                MOVE WS-QT-AMT-T(WS-QT-IDX) TO CTL-AMT-OUT
+                WRITE PROPOSAL-REC FROM CTRL-TOTAL-LINE
+           END-PERFORM.
+           WRITE PROPOSAL-REC FROM TRAILER-14.
+           MOVE 'PROPOSALS' TO CTL-LABEL-OUT.
+           MOVE WS-GRAND-PROP-COUNT TO CTL-COUNT-OUT.
+           MOVE WS-GRAND-TOTAL-COST TO CTL-AMT-OUT.
+           WRITE PROPOSAL-REC FROM CTRL-TOTAL-LINE.
